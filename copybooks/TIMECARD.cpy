@@ -0,0 +1,9 @@
+      *****************************************************************
+      *    Copybook:  TIMECARD                                        *
+      *    Purpose:   Registro de parte de horas (TIME-CARD)          *
+      *****************************************************************
+          01 TIMECARD-RECORD.
+             05 TC-EMP-ID             PIC 9(2).
+             05 TC-HOURS              PIC 9(2).
+      *         R = ORDINARIAS, O = EXTRA, H = FESTIVO, S = BAJA
+             05 TC-PAY-CODE           PIC X(1).
