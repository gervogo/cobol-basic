@@ -0,0 +1,7 @@
+      *****************************************************************
+      *    Copybook:  OPERATOR                                        *
+      *    Purpose:   Registro de operador autorizado (OPERATOR-FILE) *
+      *****************************************************************
+          01 OPERATOR-RECORD.
+             05 OP-ID       PIC X(10).
+             05 OP-PASSWORD PIC X(10).
