@@ -0,0 +1,12 @@
+      *****************************************************************
+      *    Copybook:  EMPMAST                                         *
+      *    Purpose:   Registro maestro de empleados (EMPLOYEE-MASTER) *
+      *****************************************************************
+          01 EMPLOYEE-RECORD.
+             05 EMP-ID                PIC 9(2).
+             05 EMP-NAME              PIC X(10).
+             05 EMP-RATE              PIC 9(3)V99.
+             05 EMP-DEPT              PIC X(4).
+             05 EMP-YTD-GROSS         PIC 9(7)V99.
+             05 EMP-YTD-DEDUCTIONS    PIC 9(7)V99.
+             05 EMP-YTD-NET           PIC 9(7)V99.
