@@ -5,8 +5,83 @@
       *      Date:      26/1/2024                      *
       *      Purpose:   Sistema de gestion de nominas  *
       * ************************************************
+          ENVIRONMENT DIVISION.
+          INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+              SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPMAST.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS EMP-ID
+                  FILE STATUS IS WS-EMP-STATUS.
+
+              SELECT TIME-CARD-FILE ASSIGN TO "TIMECARD.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-TC-STATUS.
+
+              SELECT EXCEPTION-LOG-FILE ASSIGN TO "EXCEPTION.LOG"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-EXC-STATUS.
+
+              SELECT CHECKPOINT-TC-FILE ASSIGN TO "CHECKPOINT-TC.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-CKPT-STATUS.
+
+              SELECT CHECKPOINT-ALL-FILE ASSIGN TO "CHECKPOINT-ALL.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-CKPT-STATUS.
+
+              SELECT PERIOD-FILE ASSIGN TO "PERIOD.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-PER-STATUS.
+
+              SELECT OPERATOR-FILE ASSIGN TO "OPERATORS.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-OP-STATUS.
+
+      *         TOKEN DE CREDENCIALES PARA ARRANQUE DESATENDIDO (BATCH
+      *         NOCTURNO): SI EXISTE, EL SIGN-ON LO USA EN VEZ DE PEDIR
+      *         ID/CONTRASENA POR TECLADO
+              SELECT SIGNON-TOKEN-FILE ASSIGN TO "OPSIGNON.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-SIGNON-STATUS.
+
+              SELECT AUDIT-LOG-FILE ASSIGN TO "AUDIT.LOG"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-AUDIT-STATUS.
+
            DATA DIVISION.
            FILE SECTION.
+           FD  EMPLOYEE-MASTER-FILE.
+           COPY EMPMAST.
+
+           FD  TIME-CARD-FILE.
+           COPY TIMECARD.
+
+           FD  EXCEPTION-LOG-FILE.
+           01  EXCEPTION-LINE PIC X(80).
+
+           FD  CHECKPOINT-TC-FILE.
+           01  CHECKPOINT-TC-LINE PIC 9(2).
+
+           FD  CHECKPOINT-ALL-FILE.
+           01  CHECKPOINT-ALL-LINE PIC 9(2).
+
+           FD  PERIOD-FILE.
+           01  PERIOD-LINE.
+               05 PER-START PIC X(8).
+               05 PER-END   PIC X(8).
+
+           FD  OPERATOR-FILE.
+           COPY OPERATOR.
+
+           FD  AUDIT-LOG-FILE.
+           01  AUDIT-LINE PIC X(80).
+
+           FD  SIGNON-TOKEN-FILE.
+           01  SIGNON-TOKEN-RECORD.
+               05 TOK-OP-ID       PIC X(10).
+               05 TOK-OP-PASSWORD PIC X(10).
+
            WORKING-STORAGE SECTION.
 
       *         DATOS DEL USUARIO
@@ -15,7 +90,99 @@
           01 WORK-H PIC 9(2).
           01 OPCION-REPETIR PIC X.
 
-          01 RESTART PIC X(1).
+          01 WS-EMP-STATUS PIC X(2).
+          01 WS-FILE-OPENED PIC X VALUE "N".
+          01 WS-CALC-FUNCTION PIC X(1) VALUE "C".
+
+          01 WS-TC-STATUS PIC X(2).
+          01 WS-TC-EOF    PIC X VALUE "N".
+
+          01 WS-PAY-RATE PIC 9(3)V99.
+          01 WS-EMP-DEPT PIC X(4).
+
+      *         HORAS POR CODIGO DE PAGO (ORDINARIAS/EXTRA/
+      *         FESTIVO/BAJA) QUE SE PASAN A CALCULADORA-SALARIO
+          01 WS-HOURS-REGULAR  PIC 9(3).
+          01 WS-HOURS-OVERTIME PIC 9(3).
+          01 WS-HOURS-HOLIDAY  PIC 9(3).
+          01 WS-HOURS-SICK     PIC 9(3).
+
+      *         ACUMULADORES PARA EL CONTROL-BREAK POR EMPLEADO
+      *         EN EL PROCESO BATCH DE PARTES DE HORAS
+          01 WS-PREV-EMP-ID    PIC 9(2) VALUE ZERO.
+          01 WS-FIRST-TC-LINE  PIC X VALUE "Y".
+
+      *         IDS YA LIQUIDADOS EN ESTE RUN (NO EN RUNS ANTERIORES,
+      *         PARA ESO ESTA EL CHECKPOINT): TIME-CARD-FILE NO TIENE
+      *         POR QUE VENIR AGRUPADO POR EMPLEADO, ASI QUE SI UN
+      *         EMP-ID YA LIQUIDADO REAPARECE EN UN GRUPO POSTERIOR NO
+      *         CONTIGUO, SE RECHAZA EN VEZ DE LIQUIDARLO POR SEGUNDA
+      *         VEZ COMO SI FUERA UN EMPLEADO NUEVO
+          01 WS-FINALIZED-IDS.
+             05 WS-FINALIZED-ID OCCURS 99 TIMES PIC 9(2).
+          01 WS-FINALIZED-COUNT PIC 9(2) VALUE ZERO.
+          01 WS-FINALIZED-IX PIC 9(2).
+          01 WS-FINALIZED-FOUND PIC X VALUE "N".
+
+          01 WS-OUT-BRUTO       PIC 9(5).
+          01 WS-OUT-DEDUCCIONES PIC 9(5).
+          01 WS-OUT-NETO        PIC 9(5).
+          01 WS-DEPT-OVERFLOW-DEPT PIC X(4).
+
+      *         FICHERO DE INCIDENCIAS (ENTRADAS RECHAZADAS)
+          01 WS-EXC-STATUS PIC X(2).
+          01 WS-EXC-OPEN   PIC X VALUE "N".
+          01 WS-TIMESTAMP  PIC X(21).
+
+      *         REINICIO (RESTART) DEL PROCESO BATCH: SI EL RUN
+      *         ANTERIOR SE INTERRUMPIO, RESTART = "Y" Y SE SALTAN
+      *         LAS LINEAS DE LOS EMPLEADOS YA LIQUIDADOS. EL CHECKPOINT
+      *         SE GUARDA COMO UNA LISTA DE ID YA LIQUIDADOS (NO UN
+      *         UNICO "ULTIMO ID"), PORQUE TIME-CARD-FILE NO TIENE POR
+      *         QUE VENIR ORDENADO POR EMP-ID; Y SE GUARDA EN UN
+      *         FICHERO DISTINTO POR MODO DE EJECUCION (BATCH DE PARTES
+      *         DE HORAS "T" FRENTE A PROCESAR-TODOS "A") PARA QUE UN
+      *         CAMBIO DE MODO ENTRE RUNS NO ARRASTRE UN CHECKPOINT QUE
+      *         NO LE CORRESPONDE
+          01 RESTART PIC X(1) VALUE "N".
+          01 WS-CKPT-STATUS PIC X(2).
+          01 WS-CKPT-MODE PIC X VALUE SPACE.
+          01 WS-CKPT-EOF PIC X VALUE "N".
+          01 WS-COMPLETED-IDS.
+             05 WS-COMPLETED-ID OCCURS 99 TIMES PIC 9(2).
+          01 WS-COMPLETED-COUNT PIC 9(2) VALUE ZERO.
+          01 WS-COMPLETED-IX PIC 9(2).
+          01 WS-COMPLETED-FOUND PIC X VALUE "N".
+          01 WS-CHECK-EMP-ID PIC 9(2).
+
+      *         MODO "PROCESAR TODOS LOS EMPLEADOS" (SIN FICHERO DE
+      *         PARTES DE HORAS, A JORNADA COMPLETA ESTANDAR)
+          01 WS-PROCESS-ALL-OPCION PIC X.
+          01 WS-ALL-EOF PIC X VALUE "N".
+
+      *         PERIODO DE NOMINA (FECHAS INICIO/FIN), UNA VEZ POR RUN
+          01 WS-PER-STATUS PIC X(2).
+          01 WS-PERIOD-LOADED PIC X VALUE "N".
+          01 WS-PERIOD-START PIC X(8) VALUE SPACES.
+          01 WS-PERIOD-END   PIC X(8) VALUE SPACES.
+
+      *         IDENTIFICACION DEL OPERADOR ANTES DE INICIAR EL RUN.
+      *         SI HAY UN FICHERO DE TOKEN (OPSIGNON.DAT) SE USA PARA
+      *         EL ARRANQUE DESATENDIDO DEL BATCH NOCTURNO, IGUAL QUE
+      *         TIME-CARD-FILE Y PERIOD-FILE; SI NO EXISTE, SE PIDE
+      *         POR TECLADO COMO HASTA AHORA
+          01 WS-SIGNED-ON          PIC X VALUE "N".
+          01 WS-OPERATOR-ID        PIC X(10).
+          01 WS-OPERATOR-PASSWORD  PIC X(10).
+          01 WS-OP-STATUS          PIC X(2).
+          01 WS-OP-FOUND           PIC X VALUE "N".
+          01 WS-SIGNON-STATUS      PIC X(2).
+          01 WS-SIGNON-VIA-TOKEN   PIC X VALUE "N".
+
+      *         FICHERO DE AUDITORIA (OPERADOR + FECHA/HORA DEL RUN)
+          01 WS-AUDIT-STATUS   PIC X(2).
+          01 WS-AUDIT-OPEN     PIC X VALUE "N".
+          01 WS-AUDIT-TIMESTAMP PIC X(21).
 
           PROCEDURE DIVISION.
           MAIN-PROCEDURE.
@@ -33,35 +200,453 @@
                "*****************************"
                "*****************************" X"0A".
 
+               IF WS-SIGNED-ON = "N"
+                  PERFORM Persona-SIGNON
+               END-IF.
+
+               IF WS-FILE-OPENED = "N"
+                  OPEN I-O EMPLOYEE-MASTER-FILE
+                  IF WS-EMP-STATUS NOT = "00"
+                     DISPLAY "ERROR: no se pudo abrir EMPLOYEE-MASTER "
+                             "(status " WS-EMP-STATUS ")"
+                     STOP RUN
+                  END-IF
+                  MOVE "Y" TO WS-FILE-OPENED
+                  PERFORM Persona-LOAD-PERIOD
+                  PERFORM Persona-CHECK-BATCH
+               ELSE
+                  PERFORM Persona-INS-ID
+               END-IF.
 
-      *         BUSCAR NOMBRE POR ID
+      *         IDENTIFICA AL OPERADOR ANTES DE CONTINUAR. SI HAY UN
+      *         FICHERO DE TOKEN DE CREDENCIALES (SUMINISTRADO POR EL
+      *         PLANIFICADOR DEL BATCH NOCTURNO), SE USA SIN PEDIR
+      *         NADA POR TECLADO; SI NO, SE PIDE ID/CONTRASENA COMO EN
+      *         UN RUN INTERACTIVO. EN AMBOS CASOS SE VALIDA CONTRA EL
+      *         FICHERO DE OPERADORES
+          Persona-SIGNON.
+               MOVE "N" TO WS-SIGNON-VIA-TOKEN.
+               OPEN INPUT SIGNON-TOKEN-FILE.
+               IF WS-SIGNON-STATUS = "00"
+                  READ SIGNON-TOKEN-FILE
+                     AT END
+                        CONTINUE
+                     NOT AT END
+                        MOVE TOK-OP-ID       TO WS-OPERATOR-ID
+                        MOVE TOK-OP-PASSWORD TO WS-OPERATOR-PASSWORD
+                        MOVE "Y" TO WS-SIGNON-VIA-TOKEN
+                  END-READ
+                  CLOSE SIGNON-TOKEN-FILE
+               END-IF.
+
+               IF WS-SIGNON-VIA-TOKEN = "N"
+                  DISPLAY "ID de operador: "
+                  ACCEPT WS-OPERATOR-ID
+                  DISPLAY "Contrasena: "
+                  ACCEPT WS-OPERATOR-PASSWORD
+               END-IF.
+
+               MOVE "N" TO WS-OP-FOUND.
+               OPEN INPUT OPERATOR-FILE.
+               IF WS-OP-STATUS NOT = "00"
+                  DISPLAY "ERROR: no se pudo abrir el fichero de "
+                          "operadores (status " WS-OP-STATUS ")"
+                  STOP RUN
+               END-IF.
+               PERFORM UNTIL WS-OP-FOUND = "Y"
+                  READ OPERATOR-FILE
+                     AT END
+                        EXIT PERFORM
+                     NOT AT END
+                        IF OP-ID = WS-OPERATOR-ID AND
+                           OP-PASSWORD = WS-OPERATOR-PASSWORD
+                           MOVE "Y" TO WS-OP-FOUND
+                        END-IF
+                  END-READ
+               END-PERFORM.
+               CLOSE OPERATOR-FILE.
+
+               IF WS-OP-FOUND = "N"
+                  IF WS-SIGNON-VIA-TOKEN = "Y"
+                     DISPLAY "ERROR: credenciales de operador "
+                             "invalidas en el fichero de token "
+                             "(OPSIGNON.DAT)"
+                     STOP RUN
+                  ELSE
+                     DISPLAY "ERROR: credenciales de operador no "
+                             "validas" X"0A"
+                     PERFORM Persona-SIGNON
+                  END-IF
+               ELSE
+                  MOVE "Y" TO WS-SIGNED-ON
+                  PERFORM Persona-LOG-SIGNON
+               END-IF.
+
+      *         REGISTRA EN EL FICHERO DE AUDITORIA QUE OPERADOR
+      *         INICIO EL RUN Y CUANDO
+          Persona-LOG-SIGNON.
+               IF WS-AUDIT-OPEN = "N"
+                  OPEN EXTEND AUDIT-LOG-FILE
+                  IF WS-AUDIT-STATUS = "35"
+                     OPEN OUTPUT AUDIT-LOG-FILE
+                  END-IF
+                  MOVE "Y" TO WS-AUDIT-OPEN
+               END-IF.
+
+               MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP.
+               STRING "OPERADOR=" WS-OPERATOR-ID
+                      " TS=" WS-AUDIT-TIMESTAMP(1:14)
+                      " RUN DE NOMINA INICIADO"
+                      INTO AUDIT-LINE.
+               WRITE AUDIT-LINE.
+
+      *         CARGA EL PERIODO DE NOMINA (FECHAS INICIO/FIN) DESDE
+      *         PERIOD-FILE SI EL LOTE LO SUMINISTRA, O LO PIDE POR
+      *         TECLADO SI EL RUN ES INTERACTIVO. SOLO UNA VEZ POR RUN
+          Persona-LOAD-PERIOD.
+               MOVE "N" TO WS-PERIOD-LOADED.
+               OPEN INPUT PERIOD-FILE.
+               IF WS-PER-STATUS = "00"
+                  READ PERIOD-FILE
+                     AT END
+                        DISPLAY "AVISO: PERIOD-FILE existe pero esta "
+                                "vacio"
+                     NOT AT END
+                        MOVE PER-START TO WS-PERIOD-START
+                        MOVE PER-END   TO WS-PERIOD-END
+                        MOVE "Y" TO WS-PERIOD-LOADED
+                  END-READ
+                  CLOSE PERIOD-FILE
+               END-IF.
+               IF WS-PERIOD-LOADED = "N"
+                  DISPLAY "Introduce fecha de inicio del periodo "
+                          "(AAAAMMDD): "
+                  ACCEPT WS-PERIOD-START
+                  DISPLAY "Introduce fecha de fin del periodo "
+                          "(AAAAMMDD): "
+                  ACCEPT WS-PERIOD-END
+                  MOVE "Y" TO WS-PERIOD-LOADED
+               END-IF.
+
+      *         SI EXISTE FICHERO DE PARTES DE HORAS, PROCESAR EN
+      *         MODO BATCH; SI NO, CAER EN EL MODO INTERACTIVO
+          Persona-CHECK-BATCH.
+               OPEN INPUT TIME-CARD-FILE.
+               IF WS-TC-STATUS = "00"
+                  DISPLAY "Fichero de partes de horas detectado, "
+                          "procesando en modo batch..." X"0A"
+                  MOVE "T" TO WS-CKPT-MODE
+                  PERFORM Persona-LOAD-CHECKPOINT
+                  PERFORM Batch-Process-Timecards
+                  PERFORM Finalizar-Y-Salir
+               ELSE
+                  PERFORM Persona-ASK-PROCESS-ALL
+               END-IF.
+
+      *         SIN FICHERO DE PARTES DE HORAS: OFRECER PROCESAR TODA
+      *         LA PLANTILLA AUTOMATICAMENTE A JORNADA COMPLETA, O
+      *         SEGUIR CON EL MODO INTERACTIVO PARA CORRECCIONES
+      *         PUNTUALES FUERA DE CICLO
+          Persona-ASK-PROCESS-ALL.
+               DISPLAY "No hay fichero de partes de horas. "
+                       "¿Procesar toda la plantilla a jornada "
+                       "completa? (S/N): "
+               ACCEPT WS-PROCESS-ALL-OPCION.
+               EVALUATE WS-PROCESS-ALL-OPCION
+                  WHEN "S"
+                  WHEN "s"
+                     MOVE "A" TO WS-CKPT-MODE
+                     PERFORM Persona-LOAD-CHECKPOINT
+                     PERFORM Process-All-Employees
+                     PERFORM Finalizar-Y-Salir
+                  WHEN OTHER
+                     PERFORM Persona-INS-ID
+               END-EVALUATE.
+
+      *         RECORRE EL FICHERO MAESTRO DE EMPLEADOS DE PRINCIPIO
+      *         A FIN Y LIQUIDA A CADA UNO A JORNADA COMPLETA (40H
+      *         ORDINARIAS), EN UN UNICO REGISTRO DE NOMINA CONSOLIDADO
+          Process-All-Employees.
+               MOVE ZERO TO EMP-ID.
+               START EMPLOYEE-MASTER-FILE KEY IS >= EMP-ID
+                  INVALID KEY
+                     DISPLAY "No hay empleados en EMPLOYEE-MASTER"
+                     MOVE "Y" TO WS-ALL-EOF
+               END-START.
+
+               PERFORM UNTIL WS-ALL-EOF = "Y"
+                  READ EMPLOYEE-MASTER-FILE NEXT RECORD
+                     AT END
+                        MOVE "Y" TO WS-ALL-EOF
+                     NOT AT END
+                        MOVE EMP-ID TO WS-CHECK-EMP-ID
+                        PERFORM Persona-CHECK-COMPLETED
+                        IF RESTART = "Y" AND
+                           WS-COMPLETED-FOUND = "Y"
+                           CONTINUE
+                        ELSE
+                           MOVE EMP-ID   TO EMPLOYEE-ID
+                           MOVE EMP-NAME TO EMPLOYEE-NAME
+                           MOVE EMP-RATE TO WS-PAY-RATE
+                           MOVE EMP-DEPT TO WS-EMP-DEPT
+                           MOVE 40   TO WS-HOURS-REGULAR
+                           MOVE ZERO TO WS-HOURS-OVERTIME
+                                        WS-HOURS-HOLIDAY
+                                        WS-HOURS-SICK
+                           MOVE EMP-ID TO WS-PREV-EMP-ID
+                           PERFORM Persona-CALL-CALCULADORA
+                           PERFORM Persona-SAVE-CHECKPOINT
+                        END-IF
+                  END-READ
+               END-PERFORM.
+               PERFORM Persona-CLEAR-CHECKPOINT.
+
+      *         COMPRUEBA SI HAY UN CHECKPOINT DE UN RUN BATCH ANTERIOR
+      *         QUE SE INTERRUMPIO A MEDIAS, PARA EL MODO INDICADO EN
+      *         WS-CKPT-MODE ("T"=BATCH DE PARTES DE HORAS, "A"=
+      *         PROCESAR-TODOS). CADA MODO TIENE SU PROPIO FICHERO DE
+      *         CHECKPOINT PARA QUE UN CAMBIO DE MODO ENTRE RUNS NO
+      *         ARRASTRE SALTOS DE UN MODO QUE NO LE CORRESPONDE. EL
+      *         CHECKPOINT ES LA LISTA COMPLETA DE ID YA LIQUIDADOS,
+      *         NO UN UNICO "ULTIMO ID", PORQUE EL FICHERO DE PARTES
+      *         DE HORAS NO TIENE POR QUE VENIR ORDENADO POR EMP-ID
+          Persona-LOAD-CHECKPOINT.
+               MOVE ZERO TO WS-COMPLETED-COUNT.
+               MOVE "N" TO WS-CKPT-EOF.
+               IF WS-CKPT-MODE = "T"
+                  OPEN INPUT CHECKPOINT-TC-FILE
+                  IF WS-CKPT-STATUS = "00"
+                     PERFORM UNTIL WS-CKPT-EOF = "Y"
+                        READ CHECKPOINT-TC-FILE
+                           AT END
+                              MOVE "Y" TO WS-CKPT-EOF
+                           NOT AT END
+                              ADD 1 TO WS-COMPLETED-COUNT
+                              MOVE CHECKPOINT-TC-LINE
+                                TO WS-COMPLETED-ID(WS-COMPLETED-COUNT)
+                        END-READ
+                     END-PERFORM
+                     CLOSE CHECKPOINT-TC-FILE
+                  END-IF
+               ELSE
+                  OPEN INPUT CHECKPOINT-ALL-FILE
+                  IF WS-CKPT-STATUS = "00"
+                     PERFORM UNTIL WS-CKPT-EOF = "Y"
+                        READ CHECKPOINT-ALL-FILE
+                           AT END
+                              MOVE "Y" TO WS-CKPT-EOF
+                           NOT AT END
+                              ADD 1 TO WS-COMPLETED-COUNT
+                              MOVE CHECKPOINT-ALL-LINE
+                                TO WS-COMPLETED-ID(WS-COMPLETED-COUNT)
+                        END-READ
+                     END-PERFORM
+                     CLOSE CHECKPOINT-ALL-FILE
+                  END-IF
+               END-IF.
+               IF WS-COMPLETED-COUNT > ZERO
+                  MOVE "Y" TO RESTART
+                  DISPLAY "Reinicio detectado: se omitiran "
+                          WS-COMPLETED-COUNT
+                          " empleado(s) ya liquidados en el run "
+                          "anterior" X"0A"
+               END-IF.
+
+      *         COMPRUEBA SI EL EMPLEADO EN WS-CHECK-EMP-ID YA APARECE
+      *         EN LA LISTA DE LIQUIDADOS CARGADA POR
+      *         Persona-LOAD-CHECKPOINT (DEJA EL RESULTADO EN
+      *         WS-COMPLETED-FOUND)
+          Persona-CHECK-COMPLETED.
+               MOVE "N" TO WS-COMPLETED-FOUND.
+               PERFORM VARYING WS-COMPLETED-IX FROM 1 BY 1
+                       UNTIL WS-COMPLETED-IX > WS-COMPLETED-COUNT
+                  IF WS-COMPLETED-ID(WS-COMPLETED-IX) = WS-CHECK-EMP-ID
+                     MOVE "Y" TO WS-COMPLETED-FOUND
+                  END-IF
+               END-PERFORM.
+
+      *         COMPRUEBA SI EL EMPLEADO EN WS-CHECK-EMP-ID YA FUE
+      *         LIQUIDADO EN ESTE MISMO RUN (WS-FINALIZED-IDS), PARA
+      *         DETECTAR UN GRUPO NO CONTIGUO EN TIME-CARD-FILE (DEJA
+      *         EL RESULTADO EN WS-FINALIZED-FOUND)
+          Persona-CHECK-FINALIZED.
+               MOVE "N" TO WS-FINALIZED-FOUND.
+               PERFORM VARYING WS-FINALIZED-IX FROM 1 BY 1
+                       UNTIL WS-FINALIZED-IX > WS-FINALIZED-COUNT
+                  IF WS-FINALIZED-ID(WS-FINALIZED-IX) = WS-CHECK-EMP-ID
+                     MOVE "Y" TO WS-FINALIZED-FOUND
+                  END-IF
+               END-PERFORM.
+
+      *         AÑADE EL ID DEL EMPLEADO RECIEN LIQUIDADO AL CHECKPOINT
+      *         DEL MODO ACTUAL, PARA PODER REANUDAR DESDE AHI SI EL
+      *         RUN BATCH SE INTERRUMPE
+          Persona-SAVE-CHECKPOINT.
+               IF WS-CKPT-MODE = "T"
+                  OPEN EXTEND CHECKPOINT-TC-FILE
+                  IF WS-CKPT-STATUS = "35"
+                     OPEN OUTPUT CHECKPOINT-TC-FILE
+                  END-IF
+                  MOVE WS-PREV-EMP-ID TO CHECKPOINT-TC-LINE
+                  WRITE CHECKPOINT-TC-LINE
+                  CLOSE CHECKPOINT-TC-FILE
+               ELSE
+                  OPEN EXTEND CHECKPOINT-ALL-FILE
+                  IF WS-CKPT-STATUS = "35"
+                     OPEN OUTPUT CHECKPOINT-ALL-FILE
+                  END-IF
+                  MOVE WS-PREV-EMP-ID TO CHECKPOINT-ALL-LINE
+                  WRITE CHECKPOINT-ALL-LINE
+                  CLOSE CHECKPOINT-ALL-FILE
+               END-IF.
+               ADD 1 TO WS-COMPLETED-COUNT.
+               MOVE WS-PREV-EMP-ID
+                 TO WS-COMPLETED-ID(WS-COMPLETED-COUNT).
+
+      *         EL RUN BATCH DEL MODO ACTUAL TERMINO POR COMPLETO: EL
+      *         CHECKPOINT DE ESE MODO YA NO HACE FALTA, SE VACIA
+          Persona-CLEAR-CHECKPOINT.
+               IF WS-CKPT-MODE = "T"
+                  OPEN OUTPUT CHECKPOINT-TC-FILE
+                  CLOSE CHECKPOINT-TC-FILE
+               ELSE
+                  OPEN OUTPUT CHECKPOINT-ALL-FILE
+                  CLOSE CHECKPOINT-ALL-FILE
+               END-IF.
+               MOVE "N" TO RESTART.
+               MOVE ZERO TO WS-COMPLETED-COUNT.
+
+      *         PROCESA TODAS LAS LINEAS DEL FICHERO DE PARTES DE
+      *         HORAS. LAS LINEAS DE UN MISMO EMPLEADO (uno por cada
+      *         codigo de pago: ordinarias/extra/festivo/baja) se
+      *         acumulan y se liquidan juntas en el salto de control
+      *         al cambiar de EMP-ID (o al llegar al final).
+          Batch-Process-Timecards.
+               PERFORM UNTIL WS-TC-EOF = "Y"
+                  READ TIME-CARD-FILE
+                     AT END
+                        MOVE "Y" TO WS-TC-EOF
+                        IF WS-FIRST-TC-LINE = "N"
+                           PERFORM Batch-Finalize-Employee
+                        END-IF
+                     NOT AT END
+                        PERFORM Batch-Process-One-Record
+                  END-READ
+               END-PERFORM.
+               CLOSE TIME-CARD-FILE.
+      *         EL FICHERO SE PROCESO POR COMPLETO SIN INTERRUPCIONES
+               PERFORM Persona-CLEAR-CHECKPOINT.
+
+      *         ACUMULA UNA LINEA DEL FICHERO BATCH; SI PERTENECE A
+      *         UN EMPLEADO DISTINTO DEL ANTERIOR, LIQUIDA PRIMERO
+      *         AL EMPLEADO ANTERIOR
+          Batch-Process-One-Record.
+               MOVE TC-EMP-ID TO WS-CHECK-EMP-ID.
+               PERFORM Persona-CHECK-COMPLETED.
+               IF RESTART = "Y" AND WS-COMPLETED-FOUND = "Y"
+                  CONTINUE
+               ELSE
+               IF TC-HOURS NOT NUMERIC OR TC-HOURS = ZERO
+                  MOVE TC-EMP-ID TO EMPLOYEE-ID
+                  MOVE TC-HOURS  TO WORK-H
+                  DISPLAY "ERROR: horas invalidas para "
+                          "empleado " TC-EMP-ID
+                  PERFORM LOG-REJECTED-WORK-H
+               ELSE
+                  IF WS-FIRST-TC-LINE = "Y"
+                     MOVE TC-EMP-ID TO WS-PREV-EMP-ID
+                     MOVE "N" TO WS-FIRST-TC-LINE
+                     PERFORM Batch-Process-Pay-Code
+                  ELSE
+                     IF TC-EMP-ID NOT = WS-PREV-EMP-ID
+                        MOVE TC-EMP-ID TO WS-CHECK-EMP-ID
+                        PERFORM Persona-CHECK-FINALIZED
+                        IF WS-FINALIZED-FOUND = "Y"
+                           MOVE TC-EMP-ID TO EMPLOYEE-ID
+                           MOVE TC-HOURS  TO WORK-H
+                           DISPLAY "ERROR: empleado " TC-EMP-ID
+                                   " ya fue liquidado en este run "
+                                   "(grupo no contiguo en "
+                                   "TIME-CARD-FILE); se descarta la "
+                                   "linea"
+                           PERFORM LOG-REJECTED-WORK-H
+                        ELSE
+                           PERFORM Batch-Finalize-Employee
+                           MOVE TC-EMP-ID TO WS-PREV-EMP-ID
+                           PERFORM Batch-Process-Pay-Code
+                        END-IF
+                     ELSE
+                        PERFORM Batch-Process-Pay-Code
+                     END-IF
+                  END-IF
+               END-IF
+               END-IF.
+
+      *         SUMA LAS HORAS DE LA LINEA ACTUAL AL ACUMULADOR DEL
+      *         CODIGO DE PAGO QUE LE CORRESPONDE
+          Batch-Process-Pay-Code.
+               EVALUATE TC-PAY-CODE
+                  WHEN "O"
+                  WHEN "o"
+                     ADD TC-HOURS TO WS-HOURS-OVERTIME
+                  WHEN "H"
+                  WHEN "h"
+                     ADD TC-HOURS TO WS-HOURS-HOLIDAY
+                  WHEN "S"
+                  WHEN "s"
+                     ADD TC-HOURS TO WS-HOURS-SICK
+                  WHEN "R"
+                  WHEN "r"
+                  WHEN SPACE
+                     ADD TC-HOURS TO WS-HOURS-REGULAR
+                  WHEN OTHER
+                     MOVE TC-EMP-ID TO EMPLOYEE-ID
+                     MOVE TC-HOURS  TO WORK-H
+                     DISPLAY "ERROR: codigo de pago '" TC-PAY-CODE
+                             "' no reconocido para empleado "
+                             TC-EMP-ID "; se descarta la linea"
+                     PERFORM LOG-REJECTED-WORK-H
+               END-EVALUATE.
+
+      *         LIQUIDA LAS HORAS ACUMULADAS DE UN EMPLEADO Y
+      *         REINICIA LOS ACUMULADORES PARA EL SIGUIENTE
+          Batch-Finalize-Employee.
+               MOVE WS-PREV-EMP-ID TO EMPLOYEE-ID.
+               MOVE WS-PREV-EMP-ID TO EMP-ID.
+               READ EMPLOYEE-MASTER-FILE
+                    INVALID KEY
+                       DISPLAY "ERROR: empleado " WS-PREV-EMP-ID
+                               " no existe en EMPLOYEE-MASTER"
+                       MOVE ZERO TO WORK-H
+                       PERFORM LOG-REJECTED-WORK-H
+                    NOT INVALID KEY
+                       MOVE EMP-NAME TO EMPLOYEE-NAME
+                       MOVE EMP-RATE TO WS-PAY-RATE
+                       MOVE EMP-DEPT TO WS-EMP-DEPT
+                       PERFORM Persona-CALL-CALCULADORA
+                       PERFORM Persona-SAVE-CHECKPOINT
+                       ADD 1 TO WS-FINALIZED-COUNT
+                       MOVE WS-PREV-EMP-ID
+                         TO WS-FINALIZED-ID(WS-FINALIZED-COUNT)
+               END-READ.
+               MOVE ZERO TO WS-HOURS-REGULAR WS-HOURS-OVERTIME
+                            WS-HOURS-HOLIDAY WS-HOURS-SICK.
+
+      *         BUSCAR EMPLEADO EN EL FICHERO MAESTRO POR ID
           Persona-INS-ID.
-                DISPLAY "Introduce un ID de empleado (1-9): ".
+                DISPLAY "Introduce un ID de empleado: ".
                 ACCEPT EMPLOYEE-ID.
 
-                EVALUATE EMPLOYEE-ID
-                 WHEN 1
-                   MOVE "Ana" TO EMPLOYEE-NAME
-                  WHEN 2
-                   MOVE "Pedro" TO EMPLOYEE-NAME
-                 WHEN 3
-                   MOVE "Juan" TO EMPLOYEE-NAME
-                 WHEN 4
-                   MOVE "Luis" TO EMPLOYEE-NAME
-                 WHEN 5
-                   MOVE "Maria" TO EMPLOYEE-NAME
-                 WHEN 6
-                   MOVE "Sofia" TO EMPLOYEE-NAME
-                 WHEN 7
-                   MOVE "Carlos" TO EMPLOYEE-NAME
-                 WHEN 8
-                   MOVE "Lucia" TO EMPLOYEE-NAME
-                 WHEN 9
-                   MOVE "Gerson" TO EMPLOYEE-NAME
-                 WHEN OTHER
-                   DISPLAY "ERROR: Numero de usuario no valido"
-                   PERFORM Persona-INS-ID
-          END-EVALUATE
+                MOVE EMPLOYEE-ID TO EMP-ID.
+                READ EMPLOYEE-MASTER-FILE
+                     INVALID KEY
+                        DISPLAY "ERROR: Numero de usuario no valido"
+                        PERFORM Persona-INS-ID
+                     NOT INVALID KEY
+                        MOVE EMP-NAME TO EMPLOYEE-NAME
+                        MOVE EMP-RATE TO WS-PAY-RATE
+                        MOVE EMP-DEPT TO WS-EMP-DEPT
+                END-READ.
 
                 PERFORM Persona-INS-WORK-H.
 
@@ -72,21 +657,101 @@
                 DISPLAY "Introduce horas trabajadas: "
                 ACCEPT WORK-H.
 
-                IF WORK-H NOT NUMERIC OR WORK-H = ZERO OR WORK-H > 40
+                IF WORK-H NOT NUMERIC OR WORK-H = ZERO OR WORK-H > 80
                    DISPLAY "ERROR: sólo se puede trabajar de "
-                   "1 a 40 horas."
+                   "1 a 80 horas (40 ordinarias + 40 extra)."
+                   PERFORM LOG-REJECTED-WORK-H
                    PERFORM Persona-INS-WORK-H
                 ELSE
+      *              ENTRADA INTERACTIVA: UNA UNICA CIFRA DE HORAS,
+      *              SE REPARTE ENTRE ORDINARIAS Y EXTRA (>40H)
+                   IF WORK-H > 40
+                      MOVE 40 TO WS-HOURS-REGULAR
+                      COMPUTE WS-HOURS-OVERTIME = WORK-H - 40
+                   ELSE
+                      MOVE WORK-H TO WS-HOURS-REGULAR
+                      MOVE ZERO TO WS-HOURS-OVERTIME
+                   END-IF
+                   MOVE ZERO TO WS-HOURS-HOLIDAY WS-HOURS-SICK
                    PERFORM Persona-OPEN.
 
+      *         REGISTRA UNA ENTRADA DE HORAS RECHAZADA EN EL
+      *         FICHERO DE INCIDENCIAS PARA AUDITORIA
+          LOG-REJECTED-WORK-H.
+                IF WS-EXC-OPEN = "N"
+                   OPEN EXTEND EXCEPTION-LOG-FILE
+                   IF WS-EXC-STATUS = "35"
+                      OPEN OUTPUT EXCEPTION-LOG-FILE
+                   END-IF
+                   MOVE "Y" TO WS-EXC-OPEN
+                END-IF.
+
+                MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+                STRING "RECHAZADO EMP=" EMPLOYEE-ID
+                       " HORAS=" WORK-H
+                       " TS=" WS-TIMESTAMP(1:14)
+                       INTO EXCEPTION-LINE.
+                WRITE EXCEPTION-LINE.
+
       *         LLAMAR A OTRO PROGRAMA PASANDO ID, NOMBRE Y WORK-H
           Persona-OPEN.
                 CALL "SYSTEM" USING "cmd.exe /c cls".
+                PERFORM Persona-CALL-CALCULADORA.
+                PERFORM Repetir-calculo.
+
+      *         LLAMA A CALCULADORA-SALARIO Y ACTUALIZA LOS
+      *         ACUMULADOS ANUALES (YTD) DEL EMPLEADO EN EL MAESTRO
+          Persona-CALL-CALCULADORA.
+                MOVE "C" TO WS-CALC-FUNCTION.
+                MOVE SPACES TO WS-DEPT-OVERFLOW-DEPT.
                 CALL "CALCULADORA-SALARIO"
                    USING  EMPLOYEE-ID
                            EMPLOYEE-NAME
-                           WORK-H.
-                   PERFORM Repetir-calculo.
+                           WS-HOURS-REGULAR
+                           WS-HOURS-OVERTIME
+                           WS-HOURS-HOLIDAY
+                           WS-HOURS-SICK
+                           WS-PAY-RATE
+                           WS-EMP-DEPT
+                           WS-OUT-BRUTO
+                           WS-OUT-DEDUCCIONES
+                           WS-OUT-NETO
+                           WS-PERIOD-START
+                           WS-PERIOD-END
+                           WS-CALC-FUNCTION
+                           WS-DEPT-OVERFLOW-DEPT.
+                IF WS-DEPT-OVERFLOW-DEPT NOT = SPACES
+                   PERFORM LOG-DEPT-OVERFLOW
+                END-IF.
+
+                ADD WS-OUT-BRUTO       TO EMP-YTD-GROSS.
+                ADD WS-OUT-DEDUCCIONES TO EMP-YTD-DEDUCTIONS.
+                ADD WS-OUT-NETO        TO EMP-YTD-NET.
+                REWRITE EMPLOYEE-RECORD.
+                IF WS-EMP-STATUS NOT = "00"
+                   DISPLAY "ERROR: no se pudo actualizar YTD del "
+                           "empleado " EMP-ID
+                           " (status " WS-EMP-STATUS ")"
+                END-IF.
+
+      *         REGISTRA EN EL FICHERO DE INCIDENCIAS QUE UN
+      *         DEPARTAMENTO SE QUEDO FUERA DEL GL-EXTRACT POR
+      *         HABERSE ALCANZADO EL LIMITE DE 20 DEPARTAMENTOS
+          LOG-DEPT-OVERFLOW.
+                IF WS-EXC-OPEN = "N"
+                   OPEN EXTEND EXCEPTION-LOG-FILE
+                   IF WS-EXC-STATUS = "35"
+                      OPEN OUTPUT EXCEPTION-LOG-FILE
+                   END-IF
+                   MOVE "Y" TO WS-EXC-OPEN
+                END-IF.
+
+                MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+                STRING "RECHAZADO DEPTO=" WS-DEPT-OVERFLOW-DEPT
+                       " LIMITE 20 DEPTOS GL-EXTRACT"
+                       " TS=" WS-TIMESTAMP(1:14)
+                       INTO EXCEPTION-LINE.
+                WRITE EXCEPTION-LINE.
 
           Repetir-calculo.
                 DISPLAY X"0A""¿Desea realizar otro calculo? (S/N)"
@@ -100,14 +765,41 @@
                    WHEN "N"
                    WHEN "n"
                       CALL "SYSTEM" USING "cmd.exe /c cls"
-                      DISPLAY "Saliendo del programa..." X"0A"
-
-                      STOP RUN
+                      PERFORM Finalizar-Y-Salir
 
                    WHEN OTHER
                       CALL "SYSTEM" USING "cmd.exe /c cls"
                       DISPLAY "ERROR: Entrada no valida."X"0A"
                       GO TO Repetir-calculo.
 
+      *         CIERRA FICHEROS, IMPRIME TOTALES Y TERMINA EL PROGRAMA
+          Finalizar-Y-Salir.
+                DISPLAY "Saliendo del programa..." X"0A".
+                MOVE "F" TO WS-CALC-FUNCTION.
+                MOVE SPACES TO WS-DEPT-OVERFLOW-DEPT.
+                CALL "CALCULADORA-SALARIO"
+                   USING  EMPLOYEE-ID
+                           EMPLOYEE-NAME
+                           WS-HOURS-REGULAR
+                           WS-HOURS-OVERTIME
+                           WS-HOURS-HOLIDAY
+                           WS-HOURS-SICK
+                           WS-PAY-RATE
+                           WS-EMP-DEPT
+                           WS-OUT-BRUTO
+                           WS-OUT-DEDUCCIONES
+                           WS-OUT-NETO
+                           WS-PERIOD-START
+                           WS-PERIOD-END
+                           WS-CALC-FUNCTION
+                           WS-DEPT-OVERFLOW-DEPT.
+                CLOSE EMPLOYEE-MASTER-FILE.
+                IF WS-EXC-OPEN = "Y"
+                   CLOSE EXCEPTION-LOG-FILE
+                END-IF.
+                IF WS-AUDIT-OPEN = "Y"
+                   CLOSE AUDIT-LOG-FILE
+                END-IF.
+                STOP RUN.
 
           END PROGRAM SISTEMA-GESTION-NOMINAS.
