@@ -0,0 +1,86 @@
+          IDENTIFICATION DIVISION.
+          PROGRAM-ID. EMPMAST-INIT.
+      * ************************************************
+      *      Author:    GERSON GALVEZ                  *
+      *      Date:      26/1/2024                      *
+      *      Purpose:   Carga inicial de EMPLOYEE-MASTER *
+      * ************************************************
+          ENVIRONMENT DIVISION.
+          INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+              SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPMAST.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS EMP-ID
+                  FILE STATUS IS WS-EMP-STATUS.
+
+          DATA DIVISION.
+          FILE SECTION.
+          FD  EMPLOYEE-MASTER-FILE.
+          COPY EMPMAST.
+
+          WORKING-STORAGE SECTION.
+          01 WS-EMP-STATUS  PIC X(2).
+
+      *         DATOS SEMILLA (LOS 9 EMPLEADOS ORIGINALES)
+          01 SEED-TABLE.
+             05 SEED-ENTRY OCCURS 9 TIMES.
+                10 SEED-ID   PIC 9(2).
+                10 SEED-NAME PIC X(10).
+                10 SEED-RATE PIC 9(3)V99.
+                10 SEED-DEPT PIC X(4).
+
+          01 SEED-IX PIC 9(2).
+
+          PROCEDURE DIVISION.
+          MAIN-PROCEDURE.
+               PERFORM INIT-SEED-TABLE.
+               OPEN OUTPUT EMPLOYEE-MASTER-FILE.
+
+               PERFORM VARYING SEED-IX FROM 1 BY 1
+                       UNTIL SEED-IX > 9
+                   MOVE SEED-ID(SEED-IX)   TO EMP-ID
+                   MOVE SEED-NAME(SEED-IX) TO EMP-NAME
+                   MOVE SEED-RATE(SEED-IX) TO EMP-RATE
+                   MOVE SEED-DEPT(SEED-IX) TO EMP-DEPT
+                   MOVE ZEROS TO EMP-YTD-GROSS
+                                 EMP-YTD-DEDUCTIONS
+                                 EMP-YTD-NET
+                   WRITE EMPLOYEE-RECORD
+                   IF WS-EMP-STATUS NOT = "00"
+                      DISPLAY "ERROR AL CREAR EMPLEADO " EMP-ID
+                              " STATUS " WS-EMP-STATUS
+                   END-IF
+               END-PERFORM.
+
+               CLOSE EMPLOYEE-MASTER-FILE.
+               DISPLAY "EMPLOYEE-MASTER inicializado con "
+                       "9 empleados." X"0A".
+               STOP RUN.
+
+          INIT-SEED-TABLE.
+               MOVE 1  TO SEED-ID(1).  MOVE "Ana"    TO SEED-NAME(1).
+               MOVE 2  TO SEED-ID(2).  MOVE "Pedro"  TO SEED-NAME(2).
+               MOVE 3  TO SEED-ID(3).  MOVE "Juan"   TO SEED-NAME(3).
+               MOVE 4  TO SEED-ID(4).  MOVE "Luis"   TO SEED-NAME(4).
+               MOVE 5  TO SEED-ID(5).  MOVE "Maria"  TO SEED-NAME(5).
+               MOVE 6  TO SEED-ID(6).  MOVE "Sofia"  TO SEED-NAME(6).
+               MOVE 7  TO SEED-ID(7).  MOVE "Carlos" TO SEED-NAME(7).
+               MOVE 8  TO SEED-ID(8).  MOVE "Lucia"  TO SEED-NAME(8).
+               MOVE 9  TO SEED-ID(9).  MOVE "Gerson" TO SEED-NAME(9).
+
+               MOVE 50.00 TO SEED-RATE(1) SEED-RATE(2) SEED-RATE(3)
+                             SEED-RATE(4) SEED-RATE(5) SEED-RATE(6)
+                             SEED-RATE(7) SEED-RATE(8) SEED-RATE(9).
+
+               MOVE "ADMN" TO SEED-DEPT(1).
+               MOVE "SALE" TO SEED-DEPT(2).
+               MOVE "SALE" TO SEED-DEPT(3).
+               MOVE "WHSE" TO SEED-DEPT(4).
+               MOVE "ADMN" TO SEED-DEPT(5).
+               MOVE "WHSE" TO SEED-DEPT(6).
+               MOVE "WHSE" TO SEED-DEPT(7).
+               MOVE "SALE" TO SEED-DEPT(8).
+               MOVE "ADMN" TO SEED-DEPT(9).
+
+          END PROGRAM EMPMAST-INIT.
