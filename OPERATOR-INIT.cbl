@@ -0,0 +1,59 @@
+          IDENTIFICATION DIVISION.
+          PROGRAM-ID. OPERATOR-INIT.
+      * ************************************************
+      *      Author:    GERSON GALVEZ                  *
+      *      Date:      8/8/2026                       *
+      *      Purpose:   Carga inicial de OPERATORS.DAT *
+      * ************************************************
+          ENVIRONMENT DIVISION.
+          INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+              SELECT OPERATOR-FILE ASSIGN TO "OPERATORS.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-OP-STATUS.
+
+          DATA DIVISION.
+          FILE SECTION.
+          FD  OPERATOR-FILE.
+          COPY OPERATOR.
+
+          WORKING-STORAGE SECTION.
+          01 WS-OP-STATUS PIC X(2).
+
+      *         DATOS SEMILLA (OPERADORES AUTORIZADOS)
+          01 SEED-TABLE.
+             05 SEED-ENTRY OCCURS 2 TIMES.
+                10 SEED-OP-ID       PIC X(10).
+                10 SEED-OP-PASSWORD PIC X(10).
+
+          01 SEED-IX PIC 9(2).
+
+          PROCEDURE DIVISION.
+          MAIN-PROCEDURE.
+               PERFORM INIT-SEED-TABLE.
+               OPEN OUTPUT OPERATOR-FILE.
+
+               PERFORM VARYING SEED-IX FROM 1 BY 1
+                       UNTIL SEED-IX > 2
+                   MOVE SEED-OP-ID(SEED-IX)       TO OP-ID
+                   MOVE SEED-OP-PASSWORD(SEED-IX) TO OP-PASSWORD
+                   WRITE OPERATOR-RECORD
+                   IF WS-OP-STATUS NOT = "00"
+                      DISPLAY "ERROR AL CREAR OPERADOR "
+                              SEED-OP-ID(SEED-IX)
+                              " STATUS " WS-OP-STATUS
+                   END-IF
+               END-PERFORM.
+
+               CLOSE OPERATOR-FILE.
+               DISPLAY "OPERATORS.DAT inicializado con "
+                       "2 operadores." X"0A".
+               STOP RUN.
+
+          INIT-SEED-TABLE.
+               MOVE "GERSON"   TO SEED-OP-ID(1).
+               MOVE "CLAVE01"  TO SEED-OP-PASSWORD(1).
+               MOVE "ADMIN"    TO SEED-OP-ID(2).
+               MOVE "CLAVE02"  TO SEED-OP-PASSWORD(2).
+
+          END PROGRAM OPERATOR-INIT.
