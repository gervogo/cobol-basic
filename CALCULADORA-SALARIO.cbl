@@ -5,56 +5,299 @@
       *      Date:      29/1/2024                      *
       *      Purpose:   Calculadora de salarios        *
       * ************************************************
+          ENVIRONMENT DIVISION.
+          INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+              SELECT PAYROLL-REGISTER-FILE ASSIGN TO "PAYROLL.REG"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-REG-STATUS.
+              SELECT PAYSLIP-FILE ASSIGN TO "PAYSLIP.TXT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-SLIP-STATUS.
+              SELECT GL-EXTRACT-FILE ASSIGN TO "GLEXTRACT.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-GL-STATUS.
+
           DATA DIVISION.
+          FILE SECTION.
+          FD  PAYROLL-REGISTER-FILE.
+          01  REGISTER-LINE PIC X(100).
+
+          FD  PAYSLIP-FILE.
+          01  PAYSLIP-LINE PIC X(100).
+
+          FD  GL-EXTRACT-FILE.
+          01  GL-LINE PIC X(100).
 
           WORKING-STORAGE SECTION.
 
       *         Datos editables
            01 DATOS-EDITABLES.
                  02    TXT-HORAS  PIC X(18) VALUE "PRECIO POR HORAS: ".
-                 02    PRICE-PER-HOURS   PIC 9(2) VALUE 50.
+                 02    PRICE-PER-HOURS   PIC 9(3)V99 VALUE 50.
                  02    TXT-DEDUC  PIC X(20)
                                   VALUE "eur - % DEDUCCIONES:".
                  02    DEDUCCIONES-PERC   PIC 9V99 VALUE 0.21.
 
+      *         Multiplicadores por tipo de horas (codigos de pago).
+      *         BAJA se paga al 75% de la tarifa ordinaria (politica
+      *         de bajas de la empresa), no a tarifa plena como las
+      *         horas ordinarias
+          01    RATE-MULTIPLIERS.
+                02     OVERTIME-MULT      PIC 9V99 VALUE 1.50.
+                02     HOLIDAY-MULT       PIC 9V99 VALUE 1.50.
+                02     SICK-MULT          PIC 9V99 VALUE 0.75.
+
+      *         Precio de la hora segun el tipo (calculados)
+          01    RATE-DATOS.
+                02     OVERTIME-RATE      PIC 9(3)V99 VALUE ZERO.
+                02     HOLIDAY-RATE       PIC 9(3)V99 VALUE ZERO.
+                02     SICK-RATE          PIC 9(3)V99 VALUE ZERO.
+
+          01    TOTAL-HOURS PIC 9(3) VALUE ZERO.
+
+      *         Tabla de retencion progresiva segun SAL-BRUTO
+          01    WITHHOLDING-TABLE.
+                02  WH-BRACKET OCCURS 5 TIMES.
+                    03 WH-UPPER-LIMIT PIC 9(6).
+                    03 WH-PERCENT     PIC 9V99.
+          01    WH-TABLE-LOADED PIC X VALUE "N".
+          01    WH-IX PIC 9.
+
       *         Salarios calculados
-          01    SAL-BRUTO     PIC 9(4) VALUE ZERO.
-          01    SAL-NETO      PIC 9(4) VALUE ZEROS.
-          01    DEDUCCIONES   PIC 9(4) VALUE ZEROES.
+          01    SAL-BRUTO     PIC 9(5) VALUE ZERO.
+          01    SAL-NETO      PIC 9(5) VALUE ZEROS.
+          01    DEDUCCIONES   PIC 9(5) VALUE ZEROES.
+
+      *         Importe pagado por cada categoria de horas (horas x
+      *         tarifa), para el desglose de IMPORTE en el payslip
+          01    REGULAR-AMOUNT     PIC 9(5) VALUE ZERO.
+          01    OVERTIME-AMOUNT    PIC 9(5) VALUE ZERO.
+          01    HOLIDAY-AMOUNT     PIC 9(5) VALUE ZERO.
+          01    SICK-AMOUNT        PIC 9(5) VALUE ZERO.
+
+      *         Deducciones desglosadas por categoria (IRPF, seguridad
+      *         social, seguro medico) en vez de un unico importe
+          01    SS-PERCENT         PIC 9V9999 VALUE 0.0635.
+          01    INSURANCE-PERCENT  PIC 9V9999 VALUE 0.0150.
+          01    TAX-AMOUNT         PIC 9(5) VALUE ZERO.
+          01    SS-AMOUNT          PIC 9(5) VALUE ZERO.
+          01    INSURANCE-AMOUNT   PIC 9(5) VALUE ZERO.
 
       *         Resultados para mostrar por pantalla
           01    TAB-HEADER    PIC X(100) VALUE SPACES.
           01    TAB-RESULT    PIC X(100) VALUE SPACES.
 
+      *         Control del PAYROLL-REGISTER
+          01    WS-REG-STATUS       PIC X(2).
+          01    WS-REGISTER-OPEN    PIC X VALUE "N".
+          01    TOTAL-BRUTO         PIC 9(6)V99 VALUE ZERO.
+          01    TOTAL-DEDUCCIONES   PIC 9(6)V99 VALUE ZERO.
+          01    TOTAL-NETO          PIC 9(6)V99 VALUE ZERO.
+          01    TOTAL-LINE          PIC X(100) VALUE SPACES.
+
+      *         Control del PAYSLIP (documento de nomina individual)
+          01    WS-SLIP-STATUS      PIC X(2).
+          01    WS-SLIP-OPEN        PIC X VALUE "N".
+          01    SLIP-LINE           PIC X(100) VALUE SPACES.
+
+      *         Totales acumulados por departamento/centro de coste
+      *         para el extracto contable (GL-EXTRACT)
+          01    DEPT-TOTALS.
+                02  DEPT-ENTRY OCCURS 20 TIMES.
+                    03 DEPT-CODE       PIC X(4).
+                    03 DEPT-GROSS      PIC 9(7)V99.
+                    03 DEPT-DEDUCTIONS PIC 9(7)V99.
+                    03 DEPT-NET        PIC 9(7)V99.
+          01    DEPT-COUNT   PIC 9(2) VALUE ZERO.
+          01    DEPT-IX      PIC 9(2).
+          01    DEPT-FOUND   PIC X VALUE "N".
+
+      *         Control del GL-EXTRACT (asiento contable de nomina)
+          01    WS-GL-STATUS PIC X(2).
+          01    GL-AMOUNT    PIC 9(7)V99.
+
           LINKAGE SECTION.
                 01 EMPLOYEE-ID    PIC 9(2).
                 01 EMPLOYEE-NAME  PIC X(10).
-                01 WORK-HOURS     PIC 9(2).
+                01 HOURS-REGULAR  PIC 9(3).
+                01 HOURS-OVERTIME PIC 9(3).
+                01 HOURS-HOLIDAY  PIC 9(3).
+                01 HOURS-SICK     PIC 9(3).
+                01 PAY-RATE       PIC 9(3)V99.
+                01 EMP-DEPT       PIC X(4).
+                01 OUT-SAL-BRUTO     PIC 9(5).
+                01 OUT-DEDUCCIONES   PIC 9(5).
+                01 OUT-SAL-NETO      PIC 9(5).
+                01 PERIOD-START   PIC X(8).
+                01 PERIOD-END     PIC X(8).
+                01 WS-FUNCTION    PIC X(1).
+                01 OUT-DEPT-OVERFLOW-DEPT PIC X(4).
 
           PROCEDURE DIVISION USING
                  EMPLOYEE-ID
                  EMPLOYEE-NAME
-                 WORK-HOURS.
+                 HOURS-REGULAR
+                 HOURS-OVERTIME
+                 HOURS-HOLIDAY
+                 HOURS-SICK
+                 PAY-RATE
+                 EMP-DEPT
+                 OUT-SAL-BRUTO
+                 OUT-DEDUCCIONES
+                 OUT-SAL-NETO
+                 PERIOD-START
+                 PERIOD-END
+                 WS-FUNCTION
+                 OUT-DEPT-OVERFLOW-DEPT.
+
+           MAIN-CALCULADORA.
+                 EVALUATE WS-FUNCTION
+                     WHEN "F"
+                        PERFORM FINALIZE-REGISTER
+                     WHEN OTHER
+                        PERFORM CALCULAR-SALARIOS
+                 END-EVALUATE.
+                 GOBACK.
 
       *          Calcula y almacena los resultados
            CALCULAR-SALARIOS.
-                 COMPUTE SAL-BRUTO = PRICE-PER-HOURS * WORK-HOURS.
-                 COMPUTE SAL-NETO =
-                 (DEDUCCIONES-PERC * SAL-BRUTO) - SAL-BRUTO.
+                 MOVE PAY-RATE TO PRICE-PER-HOURS.
+
+      *          Precio de cada tipo de hora segun su codigo de pago
+                 COMPUTE OVERTIME-RATE ROUNDED =
+                         PRICE-PER-HOURS * OVERTIME-MULT.
+                 COMPUTE HOLIDAY-RATE ROUNDED =
+                         PRICE-PER-HOURS * HOLIDAY-MULT.
+                 COMPUTE SICK-RATE ROUNDED =
+                         PRICE-PER-HOURS * SICK-MULT.
+
+      *          Importe pagado por cada categoria (horas x tarifa),
+      *          reutilizado luego para el desglose IMPORTE del payslip
+                 COMPUTE REGULAR-AMOUNT ROUNDED =
+                         PRICE-PER-HOURS * HOURS-REGULAR.
+                 COMPUTE OVERTIME-AMOUNT ROUNDED =
+                         OVERTIME-RATE * HOURS-OVERTIME.
+                 COMPUTE HOLIDAY-AMOUNT ROUNDED =
+                         HOLIDAY-RATE * HOURS-HOLIDAY.
+                 COMPUTE SICK-AMOUNT ROUNDED =
+                         SICK-RATE * HOURS-SICK.
+
+                 COMPUTE SAL-BRUTO ROUNDED =
+                     REGULAR-AMOUNT + OVERTIME-AMOUNT
+                   + HOLIDAY-AMOUNT + SICK-AMOUNT.
+
+                 COMPUTE TOTAL-HOURS =
+                     HOURS-REGULAR + HOURS-OVERTIME
+                   + HOURS-HOLIDAY + HOURS-SICK.
 
-                 COMPUTE DEDUCCIONES = SAL-BRUTO - SAL-NETO.
+                 PERFORM LOOKUP-WITHHOLDING-PERCENT.
+
+      *          IRPF SEGUN EL TRAMO, MAS SEGURIDAD SOCIAL Y SEGURO
+      *          MEDICO A UN PORCENTAJE FIJO SOBRE EL SALARIO BRUTO
+                 COMPUTE TAX-AMOUNT ROUNDED =
+                         SAL-BRUTO * DEDUCCIONES-PERC.
+                 COMPUTE SS-AMOUNT ROUNDED =
+                         SAL-BRUTO * SS-PERCENT.
+                 COMPUTE INSURANCE-AMOUNT ROUNDED =
+                         SAL-BRUTO * INSURANCE-PERCENT.
+
+                 COMPUTE DEDUCCIONES =
+                         TAX-AMOUNT + SS-AMOUNT + INSURANCE-AMOUNT.
+
+                 COMPUTE SAL-NETO = SAL-BRUTO - DEDUCCIONES.
 
       *          Almacena el String para salida en TAB-RESULT
                  STRING "* " EMPLOYEE-NAME
                         " * " EMPLOYEE-ID
-                        " *   " WORK-HOURS
+                        " *   " TOTAL-HOURS
                         "  * " SAL-BRUTO
                         " eur      * -" DEDUCCIONES
                         " eur   * " SAL-NETO
                         " eur     *"
                         INTO TAB-RESULT.
 
-      *          Línea separadora
+                 ADD SAL-BRUTO   TO TOTAL-BRUTO.
+                 ADD DEDUCCIONES TO TOTAL-DEDUCCIONES.
+                 ADD SAL-NETO    TO TOTAL-NETO.
+
+                 MOVE SPACES TO OUT-DEPT-OVERFLOW-DEPT.
+                 PERFORM ACCUMULATE-DEPT-TOTALS.
+
+                 MOVE SAL-BRUTO   TO OUT-SAL-BRUTO.
+                 MOVE DEDUCCIONES TO OUT-DEDUCCIONES.
+                 MOVE SAL-NETO    TO OUT-SAL-NETO.
+
+                 PERFORM DISP-HEADER.
+                 PERFORM DISPLAY-DATA.
+                 PERFORM WRITE-REGISTER-LINE.
+                 PERFORM WRITE-PAYSLIP.
+
+      *          Carga la tabla de tramos de retencion (solo la
+      *          primera vez que se llama al programa)
+           INIT-WITHHOLDING-TABLE.
+                 MOVE   1000 TO WH-UPPER-LIMIT(1).
+                 MOVE   0.10 TO WH-PERCENT(1).
+                 MOVE   2000 TO WH-UPPER-LIMIT(2).
+                 MOVE   0.15 TO WH-PERCENT(2).
+                 MOVE   3000 TO WH-UPPER-LIMIT(3).
+                 MOVE   0.21 TO WH-PERCENT(3).
+                 MOVE   4000 TO WH-UPPER-LIMIT(4).
+                 MOVE   0.27 TO WH-PERCENT(4).
+                 MOVE 999999 TO WH-UPPER-LIMIT(5).
+                 MOVE   0.33 TO WH-PERCENT(5).
+                 MOVE "Y" TO WH-TABLE-LOADED.
+
+      *          Busca en la tabla el % de retencion que corresponde
+      *          al SAL-BRUTO calculado y lo deja en DEDUCCIONES-PERC
+           LOOKUP-WITHHOLDING-PERCENT.
+                 IF WH-TABLE-LOADED = "N"
+                    PERFORM INIT-WITHHOLDING-TABLE
+                 END-IF.
+
+                 PERFORM VARYING WH-IX FROM 1 BY 1
+                         UNTIL WH-IX > 5
+                            OR SAL-BRUTO <= WH-UPPER-LIMIT(WH-IX)
+                 END-PERFORM.
+                 IF WH-IX > 5
+                    MOVE 5 TO WH-IX
+                 END-IF.
+
+                 MOVE WH-PERCENT(WH-IX) TO DEDUCCIONES-PERC.
+
+      *          Acumula el bruto/deducciones/neto del empleado en la
+      *          tabla de departamentos, para el GL-EXTRACT posterior
+           ACCUMULATE-DEPT-TOTALS.
+                 MOVE "N" TO DEPT-FOUND.
+                 PERFORM VARYING DEPT-IX FROM 1 BY 1
+                         UNTIL DEPT-IX > DEPT-COUNT
+                    IF DEPT-CODE(DEPT-IX) = EMP-DEPT
+                       MOVE "Y" TO DEPT-FOUND
+                    END-IF
+                 END-PERFORM.
+
+                 IF DEPT-FOUND = "N"
+                    IF DEPT-COUNT >= 20
+                       DISPLAY "ERROR: limite de 20 departamentos "
+                               "alcanzado en GL-EXTRACT; " EMP-DEPT
+                               " no se incluira en el extracto contable"
+                       MOVE EMP-DEPT TO OUT-DEPT-OVERFLOW-DEPT
+                    ELSE
+                       ADD 1 TO DEPT-COUNT
+                       MOVE DEPT-COUNT TO DEPT-IX
+                       MOVE EMP-DEPT TO DEPT-CODE(DEPT-IX)
+                       MOVE ZERO TO DEPT-GROSS(DEPT-IX)
+                                    DEPT-DEDUCTIONS(DEPT-IX)
+                                    DEPT-NET(DEPT-IX)
+                       MOVE "Y" TO DEPT-FOUND
+                    END-IF
+                 END-IF.
+
+                 IF DEPT-FOUND = "Y"
+                    ADD SAL-BRUTO   TO DEPT-GROSS(DEPT-IX)
+                    ADD DEDUCCIONES TO DEPT-DEDUCTIONS(DEPT-IX)
+                    ADD SAL-NETO    TO DEPT-NET(DEPT-IX)
+                 END-IF.
 
       *          Línea separadora
            HEADER-LINE.
@@ -62,7 +305,6 @@
                          "***************************"
                          "******************".
 
-
       *          Imprime cabecera del documento
            DISP-HEADER.
                  DISPLAY  "*                         "
@@ -74,7 +316,6 @@
                  " * DEDUCCIONES * SALARIO NETO *"
                  PERFORM HEADER-LINE.
 
-
       *          Muestra los datos y la línea separadora
           DISPLAY-DATA.
              DISPLAY TAB-RESULT.
@@ -83,4 +324,191 @@
              DISPLAY " ".
              DISPLAY DATOS-EDITABLES.
 
+      *          Abre (si hace falta) y escribe una linea del
+      *          PAYROLL-REGISTER con el resultado del empleado
+          WRITE-REGISTER-LINE.
+             IF WS-REGISTER-OPEN = "N"
+                OPEN OUTPUT PAYROLL-REGISTER-FILE
+                IF WS-REG-STATUS NOT = "00"
+                   DISPLAY "ERROR: no se pudo abrir PAYROLL.REG "
+                           "(status " WS-REG-STATUS ")"
+                   STOP RUN
+                END-IF
+                MOVE "REGISTRO DE NOMINA" TO REGISTER-LINE
+                WRITE REGISTER-LINE
+                STRING "PERIODO: " PERIOD-START " a " PERIOD-END
+                       INTO REGISTER-LINE
+                WRITE REGISTER-LINE
+                MOVE "NOMBRE     ID HORAS  BRUTO   DEDUCC.   NETO"
+                     TO REGISTER-LINE
+                WRITE REGISTER-LINE
+                MOVE "Y" TO WS-REGISTER-OPEN
+             END-IF
+             MOVE TAB-RESULT TO REGISTER-LINE
+             WRITE REGISTER-LINE.
+
+      *          Escribe la linea de totales y cierra el fichero
+          FINALIZE-REGISTER.
+             IF WS-REGISTER-OPEN = "Y"
+                STRING "TOTALES * BRUTO " TOTAL-BRUTO
+                       " eur * DEDUCCIONES " TOTAL-DEDUCCIONES
+                       " eur * NETO " TOTAL-NETO " eur"
+                       INTO TOTAL-LINE
+                WRITE REGISTER-LINE FROM TOTAL-LINE
+                CLOSE PAYROLL-REGISTER-FILE
+                MOVE "N" TO WS-REGISTER-OPEN
+             END-IF.
+             IF WS-SLIP-OPEN = "Y"
+                CLOSE PAYSLIP-FILE
+                MOVE "N" TO WS-SLIP-OPEN
+             END-IF.
+             IF DEPT-COUNT > ZERO
+                PERFORM WRITE-GL-EXTRACT
+             END-IF.
+
+      *          Abre (si hace falta) y escribe el documento de
+      *          nomina individual del empleado en PAYSLIP-FILE
+          WRITE-PAYSLIP.
+             IF WS-SLIP-OPEN = "N"
+                OPEN OUTPUT PAYSLIP-FILE
+                IF WS-SLIP-STATUS NOT = "00"
+                   DISPLAY "ERROR: no se pudo abrir PAYSLIP.TXT "
+                           "(status " WS-SLIP-STATUS ")"
+                   STOP RUN
+                END-IF
+                MOVE "Y" TO WS-SLIP-OPEN
+             END-IF.
+
+             MOVE "===================================================="
+                  TO SLIP-LINE
+             WRITE PAYSLIP-LINE FROM SLIP-LINE.
+             MOVE "               EMPRESA S.A. - NOMINA"
+                  TO SLIP-LINE
+             WRITE PAYSLIP-LINE FROM SLIP-LINE.
+             MOVE "===================================================="
+                  TO SLIP-LINE
+             WRITE PAYSLIP-LINE FROM SLIP-LINE.
+             MOVE SPACES TO SLIP-LINE
+             WRITE PAYSLIP-LINE FROM SLIP-LINE.
+
+             STRING "EMPLEADO: " EMPLOYEE-NAME
+                    "   ID: " EMPLOYEE-ID
+                    INTO SLIP-LINE
+             WRITE PAYSLIP-LINE FROM SLIP-LINE.
+             STRING "FECHA DE EMISION: "
+                    FUNCTION CURRENT-DATE(1:8)
+                    INTO SLIP-LINE
+             WRITE PAYSLIP-LINE FROM SLIP-LINE.
+             STRING "PERIODO DE NOMINA: " PERIOD-START
+                    " a " PERIOD-END
+                    INTO SLIP-LINE
+             WRITE PAYSLIP-LINE FROM SLIP-LINE.
+             MOVE SPACES TO SLIP-LINE
+             WRITE PAYSLIP-LINE FROM SLIP-LINE.
+
+             MOVE "----------------------------------------------------"
+                  TO SLIP-LINE
+             WRITE PAYSLIP-LINE FROM SLIP-LINE.
+             MOVE "CONCEPTO           HORAS    TARIFA      IMPORTE"
+                  TO SLIP-LINE
+             WRITE PAYSLIP-LINE FROM SLIP-LINE.
+             MOVE "----------------------------------------------------"
+                  TO SLIP-LINE
+             WRITE PAYSLIP-LINE FROM SLIP-LINE.
+
+             STRING "ORDINARIAS          " HOURS-REGULAR
+                    "    " PRICE-PER-HOURS
+                    "    " REGULAR-AMOUNT
+                    INTO SLIP-LINE
+             WRITE PAYSLIP-LINE FROM SLIP-LINE.
+             STRING "EXTRAS              " HOURS-OVERTIME
+                    "    " OVERTIME-RATE
+                    "    " OVERTIME-AMOUNT
+                    INTO SLIP-LINE
+             WRITE PAYSLIP-LINE FROM SLIP-LINE.
+             STRING "FESTIVO             " HOURS-HOLIDAY
+                    "    " HOLIDAY-RATE
+                    "    " HOLIDAY-AMOUNT
+                    INTO SLIP-LINE
+             WRITE PAYSLIP-LINE FROM SLIP-LINE.
+             STRING "BAJA                " HOURS-SICK
+                    "    " SICK-RATE
+                    "    " SICK-AMOUNT
+                    INTO SLIP-LINE
+             WRITE PAYSLIP-LINE FROM SLIP-LINE.
+
+             MOVE "----------------------------------------------------"
+                  TO SLIP-LINE
+             WRITE PAYSLIP-LINE FROM SLIP-LINE.
+             STRING "SALARIO BRUTO:                  " SAL-BRUTO " eur"
+                    INTO SLIP-LINE
+             WRITE PAYSLIP-LINE FROM SLIP-LINE.
+             STRING "  RETENCION IRPF:               -" TAX-AMOUNT
+                    " eur"
+                    INTO SLIP-LINE
+             WRITE PAYSLIP-LINE FROM SLIP-LINE.
+             STRING "  SEGURIDAD SOCIAL:             -" SS-AMOUNT
+                    " eur"
+                    INTO SLIP-LINE
+             WRITE PAYSLIP-LINE FROM SLIP-LINE.
+             STRING "  SEGURO MEDICO:                -" INSURANCE-AMOUNT
+                    " eur"
+                    INTO SLIP-LINE
+             WRITE PAYSLIP-LINE FROM SLIP-LINE.
+             STRING "DEDUCCIONES TOTAL:              -" DEDUCCIONES
+                    " eur"
+                    INTO SLIP-LINE
+             WRITE PAYSLIP-LINE FROM SLIP-LINE.
+             STRING "SALARIO NETO:                    " SAL-NETO " eur"
+                    INTO SLIP-LINE
+             WRITE PAYSLIP-LINE FROM SLIP-LINE.
+             MOVE "===================================================="
+                  TO SLIP-LINE
+             WRITE PAYSLIP-LINE FROM SLIP-LINE.
+             MOVE SPACES TO SLIP-LINE
+             WRITE PAYSLIP-LINE FROM SLIP-LINE.
+
+      *          Genera el extracto contable (GL-EXTRACT) con los
+      *          totales del run desglosados por departamento/centro
+      *          de coste, en formato debe/haber para el libro mayor
+          WRITE-GL-EXTRACT.
+             OPEN OUTPUT GL-EXTRACT-FILE.
+             IF WS-GL-STATUS NOT = "00"
+                DISPLAY "ERROR: no se pudo abrir GLEXTRACT.DAT "
+                        "(status " WS-GL-STATUS ")"
+                STOP RUN
+             END-IF.
+             MOVE "EXTRACTO CONTABLE DE NOMINA (GL-EXTRACT)"
+                  TO GL-LINE
+             WRITE GL-LINE.
+             MOVE "DEPTO TIPO   CONCEPTO                       IMPORTE"
+                  TO GL-LINE
+             WRITE GL-LINE.
+
+             PERFORM VARYING DEPT-IX FROM 1 BY 1
+                     UNTIL DEPT-IX > DEPT-COUNT
+                MOVE DEPT-GROSS(DEPT-IX) TO GL-AMOUNT
+                STRING DEPT-CODE(DEPT-IX)
+                       "  DEBE   GASTOS DE NOMINA              "
+                       GL-AMOUNT
+                       INTO GL-LINE
+                WRITE GL-LINE
+
+                MOVE DEPT-DEDUCTIONS(DEPT-IX) TO GL-AMOUNT
+                STRING DEPT-CODE(DEPT-IX)
+                       "  HABER  RETENCIONES A PAGAR            "
+                       GL-AMOUNT
+                       INTO GL-LINE
+                WRITE GL-LINE
+
+                MOVE DEPT-NET(DEPT-IX) TO GL-AMOUNT
+                STRING DEPT-CODE(DEPT-IX)
+                       "  HABER  NETO A PAGAR                   "
+                       GL-AMOUNT
+                       INTO GL-LINE
+                WRITE GL-LINE
+             END-PERFORM.
+
+             CLOSE GL-EXTRACT-FILE.
+
           END PROGRAM CALCULADORA-SALARIO.
